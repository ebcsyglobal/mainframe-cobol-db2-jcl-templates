@@ -0,0 +1,682 @@
+      *>****************************************************************
+      *> Author: R. Castellano.
+      *> Date: 2026-08-09
+      *> Purpose: Non-interactive batch counterpart to sql-example.
+      *>          Walks ACCOUNT-ALL-CUR the same way display-all-
+      *>          accounts does and writes each row, in the
+      *>          ws-sql-account-record layout, to a fixed-length
+      *>          sequential file for nightly archival.
+      *>
+      *>          Restartable: every ws-checkpoint-interval records the
+      *>          last-processed account ID is written to a checkpoint
+      *>          file, so a job that abends partway through a large
+      *>          ACCOUNTS table can resume instead of starting over.
+      *>
+      *>          Also reconciles this run's row counts against the
+      *>          counts recorded by the previous extract run and
+      *>          prints a discrepancy report.
+      *>
+      *> Note: WORKING-STORAGE SECTION header as well as SQL related
+      *>       statements must be in uppercase for the esqlOC precompile
+      *>       to pick them up and process them.
+      *>
+      *> Tectonics: cobc -x -static -locsql sql_extract.cbl
+      *>****************************************************************
+       identification division.
+       program-id. sql-extract.
+       environment division.
+       input-output section.
+       file-control.
+           select acct-extract-file assign to "ACCTEXT"
+               organization is line sequential.
+
+           select acct-checkpoint-file assign to "ACCTCHK"
+               organization is line sequential
+               file status is ws-checkpoint-file-status.
+
+           select acct-count-file assign to "ACCTCNT"
+               organization is line sequential
+               file status is ws-count-file-status.
+
+           select acct-recon-file assign to "ACCTRCN"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+      *> One fixed-length record per account, laid out exactly like
+      *> ws-sql-account-record so downstream jobs can read it back in
+      *> without any translation step.
+       FD  acct-extract-file.
+       01  acct-extract-record.
+           05  aer-account-id                pic 9(5).
+           05  aer-first-name                pic x(8).
+           05  aer-last-name                 pic x(8).
+           05  aer-phone                     pic x(10).
+           05  aer-address                   pic x(22).
+           05  aer-is-enabled                pic x.
+           05  aer-create-dt                 pic x(20).
+           05  aer-mod-dt                    pic x(20).
+
+      *> Rewritten every ws-checkpoint-interval records so a restart
+      *> can pick up where the previous attempt left off.
+       FD  acct-checkpoint-file.
+       01  acct-checkpoint-record.
+           05  ackp-last-id                  pic 9(5).
+           05  ackp-total-count              pic 9(7).
+           05  ackp-enabled-count            pic 9(7).
+           05  ackp-disabled-count           pic 9(7).
+           05  ackp-status                   pic x.
+               88  ackp-in-progress          value 'I'.
+               88  ackp-complete             value 'C'.
+
+      *> Row counts from the previous extract run, read at start of
+      *> this run for reconciliation and overwritten at the end with
+      *> this run's counts for next time.
+       FD  acct-count-file.
+       01  acct-count-record.
+           05  acnt-total                    pic 9(7).
+           05  acnt-enabled                  pic 9(7).
+           05  acnt-disabled                 pic 9(7).
+
+      *> Discrepancy report comparing this run's counts to the
+      *> previous run's.
+       FD  acct-recon-file.
+       01  acct-recon-record                 pic x(80).
+
+       WORKING-STORAGE SECTION.
+      **********************************************************************
+      *******                EMBEDDED SQL VARIABLES                  *******
+       01 SQLCA.
+           05 SQLSTATE PIC X(5).
+              88  SQL-SUCCESS           VALUE '00000'.
+              88  SQL-RIGHT-TRUNC       VALUE '01004'.
+              88  SQL-NODATA            VALUE '02000'.
+              88  SQL-DUPLICATE         VALUE '23000' THRU '23999'.
+              88  SQL-MULTIPLE-ROWS     VALUE '21000'.
+              88  SQL-NULL-NO-IND       VALUE '22002'.
+              88  SQL-INVALID-CURSOR-STATE VALUE '24000'.
+           05 FILLER   PIC X.
+           05 SQLVERSN PIC 99 VALUE 02.
+           05 SQLCODE  PIC S9(9) COMP-5.
+           05 SQLERRM.
+               49 SQLERRML PIC S9(4) COMP-5.
+               49 SQLERRMC PIC X(486).
+           05 SQLERRD OCCURS 6 TIMES PIC S9(9) COMP-5.
+       01 SQLV.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 8.
+           05 SQL-COUNT  PIC S9(9) COMP-5.
+           05 SQL-ADDR   POINTER OCCURS 8 TIMES.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 8 TIMES.
+           05 SQL-TYPE   PIC X OCCURS 8 TIMES.
+           05 SQL-PREC   PIC X OCCURS 8 TIMES.
+      **********************************************************************
+       01 SQL-STMT-0.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 99.
+           05 SQL-STMT   PIC X(99) VALUE 'SELECT ID,FIRST_NAME,LAST_NAME
+      -    ',PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT FROM ACCOUNTS ORD
+      -    'ER BY ID;'.
+      **********************************************************************
+      *> Used only on a restart, to resume the cursor just past the
+      *> last account ID this job successfully wrote before it stopped.
+       01 SQL-STMT-8.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 112.
+           05 SQL-STMT   PIC X(112) VALUE 'SELECT ID,FIRST_NAME,LAST_NAM
+      -    'E,PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT FROM ACCOUNTS WH
+      -    'ERE ID > ? ORDER BY ID;'.
+      **********************************************************************
+      *******          PRECOMPILER-GENERATED VARIABLES               *******
+       01 SQLV-GEN-VARS.
+           05 SQL-VAR-0001  PIC S9(5) COMP-3.
+      **********************************************************************
+      *******       END OF PRECOMPILER-GENERATED VARIABLES           *******
+      **********************************************************************
+
+      *> Replace values as needed for your own local test environment
+       77  ws-db-connection-string pic x(1024) value
+               'DRIVER={PostgreSQL Unicode};' &
+               'SERVER=localhost;' &
+               'PORT=5432;' &
+               'DATABASE=cobol_db_example;' &
+               'UID=postgres;' &
+               'PWD=password;' &
+               'COMRESSED_PROTO=0;'.
+
+       01  ws-sql-account-record.
+           05  ws-sql-account-id                  pic 9(5).
+           05  ws-sql-account-first-name          pic x(8).
+           05  ws-sql-account-last-name           pic x(8).
+           05  ws-sql-account-phone               pic x(10).
+           05  ws-sql-account-address             pic x(22).
+           05  ws-sql-account-is-enabled          pic x.
+           05  ws-sql-account-create-dt           pic x(20).
+           05  ws-sql-account-mod-dt              pic x(20).
+
+       01  ws-is-connected-sw               pic a value 'N'.
+           88  ws-is-connected              value 'Y'.
+           88  ws-is-disconnected           value 'N'.
+
+       01  ws-checkpoint-file-status        pic xx.
+           88  ws-checkpoint-file-found     value '00'.
+       01  ws-count-file-status             pic xx.
+           88  ws-count-file-found          value '00'.
+
+      *> Checkpoint is rewritten every ws-checkpoint-interval records
+      *> so a restart never has to redo more than one interval's worth
+      *> of work.
+       01  ws-checkpoint-interval           pic 999 comp value 50.
+       01  ws-records-since-checkpoint      pic 999 comp value 0.
+       01  ws-last-id-written               pic 9(5) value 0.
+       01  ws-is-restart-sw                 pic a value 'N'.
+           88  ws-is-restart                value 'Y'.
+
+      *> Row counts for this run's reconciliation.
+       01  ws-enabled-count                 pic 9(7) value 0.
+       01  ws-disabled-count                pic 9(7) value 0.
+       01  ws-total-count                   pic 9(7) value 0.
+
+      *> Counts carried over from the previous run, read once at
+      *> startup for the reconciliation report.
+       01  ws-prior-total                   pic 9(7) value 0.
+       01  ws-prior-enabled                 pic 9(7) value 0.
+       01  ws-prior-disabled                pic 9(7) value 0.
+       01  ws-have-prior-counts-sw          pic a value 'N'.
+           88  ws-have-prior-counts         value 'Y'.
+
+       01  ws-recon-line                    pic x(80).
+       01  ws-recon-diff                    pic 9(7).
+       01  ws-enabled-diff                  pic 9(7).
+       01  ws-disabled-diff                 pic 9(7).
+
+       procedure division.
+       main-procedure.
+           display space
+           display "COBOL SQL Account Extract"
+           display "--------------------------"
+           display space
+
+           MOVE 1024 TO SQL-LEN(1)
+           CALL 'OCSQL'    USING WS-DB-CONNECTION-STRING
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL
+           perform check-sql-state
+           set ws-is-connected to true
+
+           perform read-prior-counts
+           perform read-checkpoint
+
+           if ws-is-restart
+               display "Resuming extract after account ID: "
+                   ws-last-id-written
+               perform extract-from-checkpoint
+           else
+               display "Starting a fresh extract."
+               open output acct-extract-file
+               perform extract-all-accounts
+           end-if
+
+           close acct-extract-file
+
+           perform write-checkpoint-complete
+           perform write-current-counts
+           perform write-reconciliation-report
+
+           CALL 'OCSQLDIS' USING SQLCA END-CALL
+
+           display space
+           display "Extract complete. " ws-total-count
+               " accounts written to ACCTEXT."
+           display space
+
+           stop run.
+
+
+
+      *> Reads the last recorded run's counts from ACCTCNT, if it
+      *> exists, for the reconciliation report written at the end of
+      *> this run.
+       read-prior-counts.
+
+           move 'N' to ws-have-prior-counts-sw
+
+           open input acct-count-file
+
+           if ws-count-file-found
+               read acct-count-file
+                   at end
+                       move 'N' to ws-have-prior-counts-sw
+                   not at end
+                       move acnt-total to ws-prior-total
+                       move acnt-enabled to ws-prior-enabled
+                       move acnt-disabled to ws-prior-disabled
+                       move 'Y' to ws-have-prior-counts-sw
+               end-read
+               close acct-count-file
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Reads ACCTCHK, if it exists and shows an in-progress run, so
+      *> this run can resume from the last successfully written
+      *> account ID instead of starting over.
+       read-checkpoint.
+
+           move 'N' to ws-is-restart-sw
+
+           open input acct-checkpoint-file
+
+           if ws-checkpoint-file-found
+               read acct-checkpoint-file
+                   at end
+                       move 'N' to ws-is-restart-sw
+                   not at end
+                       if ackp-in-progress
+                           move ackp-last-id to ws-last-id-written
+                           move ackp-total-count to ws-total-count
+                           move ackp-enabled-count to ws-enabled-count
+                           move ackp-disabled-count to ws-disabled-count
+                           move 'Y' to ws-is-restart-sw
+                       end-if
+               end-read
+               close acct-checkpoint-file
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Fetches every row from ACCOUNT-ALL-CUR and writes it to
+      *> ACCTEXT, checkpointing every ws-checkpoint-interval records.
+       extract-all-accounts.
+
+           IF SQL-PREP OF SQL-STMT-0 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-0
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-0
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           move 0 to ws-records-since-checkpoint
+
+           perform with test after until SQLCODE = 100
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SQL-ACCOUNT-FIRST-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 8 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SQL-ACCOUNT-LAST-NAME
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 8 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SQL-ACCOUNT-PHONE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 10 TO SQL-LEN(4)
+           SET SQL-ADDR(5) TO ADDRESS OF
+             WS-SQL-ACCOUNT-ADDRESS
+           MOVE 'X' TO SQL-TYPE(5)
+           MOVE 22 TO SQL-LEN(5)
+           SET SQL-ADDR(6) TO ADDRESS OF
+             WS-SQL-ACCOUNT-IS-ENABLED
+           MOVE 'X' TO SQL-TYPE(6)
+           MOVE 1 TO SQL-LEN(6)
+           SET SQL-ADDR(7) TO ADDRESS OF
+             WS-SQL-ACCOUNT-CREATE-DT
+           MOVE 'X' TO SQL-TYPE(7)
+           MOVE 20 TO SQL-LEN(7)
+           SET SQL-ADDR(8) TO ADDRESS OF
+             WS-SQL-ACCOUNT-MOD-DT
+           MOVE 'X' TO SQL-TYPE(8)
+           MOVE 20 TO SQL-LEN(8)
+           MOVE 8 TO SQL-COUNT
+           CALL 'OCSQLFTC' USING SQLV
+                               SQL-STMT-0
+                               SQLCA
+           MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
+               perform check-sql-state
+
+               if not SQL-NODATA then
+                   perform write-extract-record
+               end-if
+           end-perform
+
+           CALL 'OCSQLCCU' USING SQL-STMT-0
+                               SQLCA
+           perform check-sql-state
+
+           exit paragraph.
+
+
+
+      *> Same as extract-all-accounts, but uses SQL-STMT-8 to resume
+      *> just past ws-last-id-written and appends to ACCTEXT instead
+      *> of overwriting it.
+       extract-from-checkpoint.
+
+           open extend acct-extract-file
+
+           move ws-last-id-written to sql-var-0001
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           MOVE 1 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-8 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-8
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-8
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           move 0 to ws-records-since-checkpoint
+
+           perform with test after until SQLCODE = 100
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SQL-ACCOUNT-FIRST-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 8 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SQL-ACCOUNT-LAST-NAME
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 8 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SQL-ACCOUNT-PHONE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 10 TO SQL-LEN(4)
+           SET SQL-ADDR(5) TO ADDRESS OF
+             WS-SQL-ACCOUNT-ADDRESS
+           MOVE 'X' TO SQL-TYPE(5)
+           MOVE 22 TO SQL-LEN(5)
+           SET SQL-ADDR(6) TO ADDRESS OF
+             WS-SQL-ACCOUNT-IS-ENABLED
+           MOVE 'X' TO SQL-TYPE(6)
+           MOVE 1 TO SQL-LEN(6)
+           SET SQL-ADDR(7) TO ADDRESS OF
+             WS-SQL-ACCOUNT-CREATE-DT
+           MOVE 'X' TO SQL-TYPE(7)
+           MOVE 20 TO SQL-LEN(7)
+           SET SQL-ADDR(8) TO ADDRESS OF
+             WS-SQL-ACCOUNT-MOD-DT
+           MOVE 'X' TO SQL-TYPE(8)
+           MOVE 20 TO SQL-LEN(8)
+           MOVE 8 TO SQL-COUNT
+           CALL 'OCSQLFTC' USING SQLV
+                               SQL-STMT-8
+                               SQLCA
+           MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
+               perform check-sql-state
+
+               if not SQL-NODATA then
+                   perform write-extract-record
+               end-if
+           end-perform
+
+           CALL 'OCSQLCCU' USING SQL-STMT-8
+                               SQLCA
+           perform check-sql-state
+
+           exit paragraph.
+
+
+
+      *> Writes the current cursor row to ACCTEXT, updates the running
+      *> counts, and checkpoints every ws-checkpoint-interval records.
+       write-extract-record.
+
+           move ws-sql-account-id to aer-account-id
+           move ws-sql-account-first-name to aer-first-name
+           move ws-sql-account-last-name to aer-last-name
+           move ws-sql-account-phone to aer-phone
+           move ws-sql-account-address to aer-address
+           move ws-sql-account-is-enabled to aer-is-enabled
+           move ws-sql-account-create-dt to aer-create-dt
+           move ws-sql-account-mod-dt to aer-mod-dt
+
+           write acct-extract-record
+
+           add 1 to ws-total-count
+           if ws-sql-account-is-enabled = 'Y'
+               add 1 to ws-enabled-count
+           else
+               add 1 to ws-disabled-count
+           end-if
+
+           move ws-sql-account-id to ws-last-id-written
+           add 1 to ws-records-since-checkpoint
+
+           if ws-records-since-checkpoint >= ws-checkpoint-interval
+               perform write-checkpoint-in-progress
+               move 0 to ws-records-since-checkpoint
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Rewrites ACCTCHK to show this run still in progress, as of
+      *> the last account ID successfully written.
+       write-checkpoint-in-progress.
+
+           open output acct-checkpoint-file
+           move ws-last-id-written to ackp-last-id
+           move ws-total-count to ackp-total-count
+           move ws-enabled-count to ackp-enabled-count
+           move ws-disabled-count to ackp-disabled-count
+           move 'I' to ackp-status
+           write acct-checkpoint-record
+           close acct-checkpoint-file
+
+           exit paragraph.
+
+
+
+      *> Rewrites ACCTCHK to show a clean finish, so the next run
+      *> starts fresh instead of treating this one as a restart.
+       write-checkpoint-complete.
+
+           open output acct-checkpoint-file
+           move ws-last-id-written to ackp-last-id
+           move ws-total-count to ackp-total-count
+           move ws-enabled-count to ackp-enabled-count
+           move ws-disabled-count to ackp-disabled-count
+           move 'C' to ackp-status
+           write acct-checkpoint-record
+           close acct-checkpoint-file
+
+           exit paragraph.
+
+
+
+      *> Records this run's counts to ACCTCNT so the next run's
+      *> reconciliation report has something to compare against.
+       write-current-counts.
+
+           open output acct-count-file
+           move ws-total-count to acnt-total
+           move ws-enabled-count to acnt-enabled
+           move ws-disabled-count to acnt-disabled
+           write acct-count-record
+           close acct-count-file
+
+           exit paragraph.
+
+
+
+      *> Compares this run's counts to the previous run's and prints
+      *> a discrepancy report to ACCTRCN.
+       write-reconciliation-report.
+
+           open output acct-recon-file
+
+           move spaces to ws-recon-line
+           string
+               "ACCOUNT EXTRACT RECONCILIATION REPORT"
+               into ws-recon-line
+           end-string
+           write acct-recon-record from ws-recon-line
+
+           if not ws-have-prior-counts
+               move spaces to ws-recon-line
+               string
+                   "No prior run counts found - nothing to "
+                   "reconcile against."
+                   into ws-recon-line
+               end-string
+               write acct-recon-record from ws-recon-line
+           else
+               move spaces to ws-recon-line
+               string
+                   "CURRENT TOTAL: " ws-total-count
+                   "   PRIOR TOTAL: " ws-prior-total
+                   into ws-recon-line
+               end-string
+               write acct-recon-record from ws-recon-line
+
+               move spaces to ws-recon-line
+               string
+                   "CURRENT ENABLED: " ws-enabled-count
+                   "   PRIOR ENABLED: " ws-prior-enabled
+                   into ws-recon-line
+               end-string
+               write acct-recon-record from ws-recon-line
+
+               move spaces to ws-recon-line
+               string
+                   "CURRENT DISABLED: " ws-disabled-count
+                   "   PRIOR DISABLED: " ws-prior-disabled
+                   into ws-recon-line
+               end-string
+               write acct-recon-record from ws-recon-line
+
+               move spaces to ws-recon-line
+               if ws-total-count = ws-prior-total
+                       and ws-enabled-count = ws-prior-enabled
+                       and ws-disabled-count = ws-prior-disabled
+                   string
+                       "RESULT: counts matched."
+                       into ws-recon-line
+                   end-string
+                   write acct-recon-record from ws-recon-line
+               else
+                   if ws-total-count not = ws-prior-total
+                       if ws-total-count > ws-prior-total
+                           compute ws-recon-diff =
+                               ws-total-count - ws-prior-total
+                       else
+                           compute ws-recon-diff =
+                               ws-prior-total - ws-total-count
+                       end-if
+                       move spaces to ws-recon-line
+                       string
+                           "RESULT: total counts differ by "
+                               ws-recon-diff
+                           into ws-recon-line
+                       end-string
+                       write acct-recon-record from ws-recon-line
+                   end-if
+
+                   if ws-enabled-count not = ws-prior-enabled
+                       if ws-enabled-count > ws-prior-enabled
+                           compute ws-enabled-diff =
+                               ws-enabled-count - ws-prior-enabled
+                       else
+                           compute ws-enabled-diff =
+                               ws-prior-enabled - ws-enabled-count
+                       end-if
+                       move spaces to ws-recon-line
+                       string
+                           "RESULT: enabled counts differ by "
+                               ws-enabled-diff
+                           into ws-recon-line
+                       end-string
+                       write acct-recon-record from ws-recon-line
+                   end-if
+
+                   if ws-disabled-count not = ws-prior-disabled
+                       if ws-disabled-count > ws-prior-disabled
+                           compute ws-disabled-diff =
+                               ws-disabled-count - ws-prior-disabled
+                       else
+                           compute ws-disabled-diff =
+                               ws-prior-disabled - ws-disabled-count
+                       end-if
+                       move spaces to ws-recon-line
+                       string
+                           "RESULT: disabled counts differ by "
+                               ws-disabled-diff
+                           into ws-recon-line
+                       end-string
+                       write acct-recon-record from ws-recon-line
+                   end-if
+               end-if
+           end-if
+
+           close acct-recon-file
+
+           exit paragraph.
+
+
+
+      *> Checks SQLSTATE for any errors. If return value was success or
+      *> "No data", the paragraph returns. Otherwise, the error message
+      *> and SQLCODE are displayed to the user. The SQL connection is
+      *> closed and the application terminates.
+       check-sql-state.
+
+      *> If success or no data, state is still valid, return.
+           if SQL-SUCCESS or SQL-NODATA then
+               exit paragraph
+           end-if
+
+      *> Some sort of error has occurred, display error information.
+           display space
+           display "SQL Error:"
+           display "SQLCODE: " SQLCODE
+           display "SQLSTATE: " SQLSTATE
+
+           if SQLERRML > 0 then
+               display "ERROR MESSAGE: " SQLERRMC(1:SQLERRML)
+           end-if
+           display space
+
+      *> If error happened after initial connection was established,
+      *> disconnect from the database
+           if ws-is-connected
+               CALL 'OCSQLDIS' USING SQLCA END-CALL
+           end-if
+
+      *> Terminate the application.
+           stop run
+           exit paragraph. *> not reachable, used as paragraph end scope
+
+       end program sql-extract.
