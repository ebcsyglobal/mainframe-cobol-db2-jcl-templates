@@ -19,9 +19,35 @@
       *>****************************************************************
        identification division.
        program-id. sql-example.
+       environment division.
+       input-output section.
+       file-control.
+           select acct-directory-file assign to "ACCTDIR"
+               organization is line sequential.
+
+           select acct-reject-file assign to "ACCTREJ"
+               organization is line sequential.
+
        data division.
        file section.
 
+      *> Printable account directory report (see print-account-directory).
+      *> Page breaks and line spacing are handled with
+      *> WRITE ... AFTER ADVANCING, so the record itself is plain
+      *> report text.
+       FD  acct-directory-file.
+       01  acct-directory-record            pic x(132).
+
+      *> Rejected add/update input, written by write-reject-record
+      *> whenever validate-account turns down a phone/address value.
+       FD  acct-reject-file.
+       01  acct-reject-file-record.
+           05  ard-account-id               pic 9(5).
+           05  ard-phone                    pic x(10).
+           05  ard-address                  pic x(22).
+           05  ard-reason                   pic x(40).
+           05  ard-timestamp                pic x(20).
+
        WORKING-STORAGE SECTION.
       **********************************************************************
       *******                EMBEDDED SQL VARIABLES                  *******
@@ -79,6 +105,54 @@
       -    'E,PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT FROM ACCOUNTS WH
       -    'ERE FIRST_NAME LIKE ? OR LAST_NAME LIKE ? OR PHONE LIKE ? OR
       -    ' ADDRESS LIKE ? ORDER BY ID;'.
+      **********************************************************************
+       01 SQL-STMT-3.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 6.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 146.
+           05 SQL-STMT   PIC X(146) VALUE 'INSERT INTO ACCOUNTS (ID,FIRS
+      -    'T_NAME,LAST_NAME,PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT) 
+      -    'VALUES (?,?,?,?,?,?,CURRENT_TIMESTAMP,CURRENT_TIMESTAMP);'.
+      **********************************************************************
+       01 SQL-STMT-4.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 3.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 84.
+           05 SQL-STMT   PIC X(84) VALUE 'UPDATE ACCOUNTS SET PHONE = ?,
+      -    ' ADDRESS = ?, MOD_DT = CURRENT_TIMESTAMP WHERE ID = ?;'.
+      **********************************************************************
+       01 SQL-STMT-5.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 76.
+           05 SQL-STMT   PIC X(76) VALUE 'UPDATE ACCOUNTS SET IS_ENABLED
+      -    ' = ?, MOD_DT = CURRENT_TIMESTAMP WHERE ID = ?;'.
+      **********************************************************************
+       01 SQL-STMT-6.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 100.
+           05 SQL-STMT   PIC X(100) VALUE 'SELECT ID,FIRST_NAME,LAST_NAM
+      -    'E,PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT FROM ACCOUNTS WH
+      -    'ERE ID = ?;'.
+      **********************************************************************
+       01 SQL-STMT-7.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 4.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 116.
+           05 SQL-STMT   PIC X(116) VALUE 'INSERT INTO ACCOUNT_AUDIT (AC
+      -    'COUNT_ID,FIELD_NAME,OLD_VALUE,NEW_VALUE,CHANGED_DT) VALUES (
+      -    '?,?,?,?,CURRENT_TIMESTAMP);'.
       **********************************************************************
       *******          PRECOMPILER-GENERATED VARIABLES               *******
        01 SQLV-GEN-VARS.
@@ -137,7 +211,11 @@
       *> the precompiler operation.
        01  ws-num-accounts                  pic 999 comp.
 
-       01  ws-account-record                occurs 0 to 100 times
+      *> Rows are fetched and displayed ws-page-size at a time (see
+      *> display-account-results and the "more?" prompt) instead of
+      *> loading the whole cursor into memory, so this table only ever
+      *> needs to be as big as one page.
+       01  ws-account-record                occurs 0 to 20 times
                                             depending on ws-num-accounts
                                             indexed by ws-account-idx.
            05  ws-account-id                pic 9(5).
@@ -163,6 +241,71 @@
            88  ws-search-again              value 'Y'.
            88  ws-not-search-again          value 'N'.
 
+      *> Result sets are walked and displayed a page at a time so a
+      *> growing ACCOUNTS table can never silently truncate past the
+      *> old 100-row array limit. ws-page-size must stay in sync with
+      *> the OCCURS bounds on ws-account-record below.
+       01  ws-page-size                     pic 999 comp value 20.
+
+       01  ws-more-sw                       pic a value 'Y'.
+           88  ws-fetch-more                value 'Y'.
+           88  ws-no-more-fetch             value 'N'.
+
+       01  ws-stop-paging-sw                pic a value 'N'.
+           88  ws-stop-paging               value 'Y'.
+
+      *> Counts used both by the printable directory report footer and
+      *> by the reconciliation logic shared with the batch extract job.
+       01  ws-enabled-count                 pic 9(7).
+       01  ws-disabled-count                pic 9(7).
+       01  ws-total-count                   pic 9(7).
+
+      *> Working storage for the print-formatted account directory
+      *> report (see print-account-directory).
+       01  ws-current-date                  pic x(21).
+       01  ws-run-date                      pic x(10).
+       01  ws-report-page-num               pic 9(5) value 1.
+       01  ws-report-line-count             pic 999 comp value 0.
+       01  ws-report-lines-per-page         pic 999 comp value 50.
+
+       01  ws-print-line                    pic x(132).
+
+      *> Working storage for adding/updating accounts from the menu.
+       01  ws-new-account-id                pic 9(5).
+       01  ws-new-first-name                pic x(8).
+       01  ws-new-last-name                 pic x(8).
+       01  ws-new-phone                     pic x(10).
+       01  ws-new-address                   pic x(22).
+       01  ws-new-enabled                   pic x.
+
+       01  ws-old-phone                     pic x(10).
+       01  ws-old-address                   pic x(22).
+       01  ws-old-enabled                   pic x.
+
+      *> Set by validate-account (called ACCTVAL) before any add/update
+      *> is allowed to reach ACCOUNTS.
+       01  ws-valid-sw                      pic x.
+           88  ws-valid-ok                  value 'Y'.
+           88  ws-valid-bad                 value 'N'.
+       01  ws-valid-reason                  pic x(40).
+
+      *> Set by check-sql-state whenever SQL-DUPLICATE fires, so a
+      *> caller can give a friendly message instead of aborting.
+       01  ws-sql-duplicate-sw              pic x value 'N'.
+           88  ws-was-duplicate             value 'Y'.
+
+      *> Set by fetch-account-by-id right after the fetch, before the
+      *> cursor close call overwrites SQLSTATE with its own status.
+       01  ws-found-sw                      pic a value 'N'.
+           88  ws-was-found                 value 'Y'.
+
+      *> Bind variables for the write-audit-record paragraph, which
+      *> logs before/after values to ACCOUNT_AUDIT.
+       01  ws-audit-account-id              pic 9(5).
+       01  ws-audit-field-name              pic x(10).
+       01  ws-audit-old-value               pic x(22).
+       01  ws-audit-new-value               pic x(22).
+
        procedure division.
        main-procedure.
            display space
@@ -182,6 +325,11 @@
            perform check-sql-state
            set ws-is-connected to true
 
+      *> Reject report for add/update input that fails validation
+      *> (see write-reject-record). Opened once for the life of the
+      *> run and closed alongside the database connection.
+           open output acct-reject-file
+
       *> Set up cursors for querying records
       *    EXEC SQL
       *        DECLARE ACCOUNT-ALL-CUR CURSOR FOR
@@ -228,7 +376,11 @@
                display "1) Display all accounts"
                display "2) Display disabled accounts"
                display "3) Query accounts"
-               display "4) Exit"
+               display "4) Print account directory report"
+               display "5) Add a new account"
+               display "6) Update account phone/address"
+               display "7) Enable/disable an account"
+               display "8) Exit"
                display "Selection: " with no advancing
                accept ws-menu-choice
 
@@ -244,10 +396,22 @@
                        perform query-accounts
 
                    when '4'
+                       perform print-account-directory
+
+                   when '5'
+                       perform add-account
+
+                   when '6'
+                       perform update-account-contact
+
+                   when '7'
+                       perform update-account-status
+
+                   when '8'
                        exit perform
 
                    when other
-                       display "Please make a selection between 1-4"
+                       display "Please make a selection between 1-8"
 
                end-evaluate
            end-perform
@@ -257,6 +421,7 @@
       *        CONNECT RESET
       *    END-EXEC
            CALL 'OCSQLDIS' USING SQLCA END-CALL
+           close acct-reject-file
            display "Disconnected."
            display space
 
@@ -286,9 +451,14 @@
            perform check-sql-state
 
       *> Use cursor to query the database for each record until no more
-      *> are found.
+      *> are found. Rows are drained ws-page-size at a time and shown
+      *> to the user with a "more?" prompt (see prompt-for-more-page)
+      *> instead of loading the full result set, so the listing can
+      *> never silently stop short the way a fixed 100-row table did.
            move 0 to ws-num-accounts
-           perform with test after until SQLCODE = 100
+           move 'N' to ws-stop-paging-sw
+           perform with test after
+                   until SQLCODE = 100 or ws-stop-paging
       *        EXEC SQL
       *            FETCH ACCOUNT-ALL-CUR
       *            INTO
@@ -347,8 +517,20 @@
 
                    move ws-sql-account-record
                    to ws-account-record(ws-num-accounts)
+
+                   if ws-num-accounts >= ws-page-size
+                       perform display-account-results
+                       perform prompt-for-more-page
+                       move 0 to ws-num-accounts
+                   end-if
+               end-if
            end-perform
 
+      *> Show any partial page left over when the cursor ran dry.
+           if ws-num-accounts > 0
+               perform display-account-results
+           end-if
+
       *> Close cursor so that it can be reused next time paragraph is
       *> called.
       *    EXEC SQL
@@ -358,9 +540,6 @@
                                SQLCA
            perform check-sql-state
 
-      *> Display output in a nice table like view.
-           perform display-account-results
-
            exit paragraph.
 
 
@@ -391,7 +570,9 @@
            perform check-sql-state
 
            move 0 to ws-num-accounts
-           perform with test after until SQLCODE = 100
+           move 'N' to ws-stop-paging-sw
+           perform with test after
+                   until SQLCODE = 100 or ws-stop-paging
       *        EXEC SQL
       *            FETCH ACCOUNT-DISABLED-CUR
       *            INTO
@@ -448,8 +629,19 @@
 
                    move ws-sql-account-record
                    to ws-account-record(ws-num-accounts)
+
+                   if ws-num-accounts >= ws-page-size
+                       perform display-account-results
+                       perform prompt-for-more-page
+                       move 0 to ws-num-accounts
+                   end-if
+               end-if
            end-perform
 
+           if ws-num-accounts > 0
+               perform display-account-results
+           end-if
+
       *    EXEC SQL
       *        CLOSE ACCOUNT-DISABLED-CUR
       *    END-EXEC
@@ -457,8 +649,6 @@
                                SQLCA
            perform check-sql-state
 
-           perform display-account-results
-
            exit paragraph.
 
 
@@ -546,7 +736,9 @@
                perform check-sql-state
 
                move 0 to ws-num-accounts
-               perform with test after until SQLCODE = 100
+               move 'N' to ws-stop-paging-sw
+               perform with test after
+                       until SQLCODE = 100 or ws-stop-paging
       *            EXEC SQL
       *                FETCH ACCOUNT-QUERY-CUR
       *                INTO
@@ -603,8 +795,19 @@
 
                        move ws-sql-account-record
                        to ws-account-record(ws-num-accounts)
+
+                       if ws-num-accounts >= ws-page-size
+                           perform display-account-results
+                           perform prompt-for-more-page
+                           move 0 to ws-num-accounts
+                       end-if
+                   end-if
                end-perform
 
+               if ws-num-accounts > 0
+                   perform display-account-results
+               end-if
+
       *        EXEC SQL
       *            CLOSE ACCOUNT-QUERY-CUR
       *        END-EXEC
@@ -612,8 +815,6 @@
                                SQLCA
                perform check-sql-state
 
-               perform display-account-results
-
                display space
                display "Search again? (Y/[N]) " with no advancing
                accept ws-search-again-sw
@@ -663,6 +864,616 @@
 
 
 
+      *> Asks the user whether to keep paging through the current
+      *> result set. Used by display-all-accounts, display-disabled-
+      *> accounts, and query-accounts once a full page has been shown,
+      *> so a growing ACCOUNTS table is paged through instead of
+      *> silently truncated at a fixed array size.
+       prompt-for-more-page.
+
+           display space
+           display "More? (Y/[N]) " with no advancing
+           accept ws-more-sw
+
+           move function upper-case(ws-more-sw) to ws-more-sw
+
+           if ws-fetch-more
+               move 'N' to ws-stop-paging-sw
+           else
+               move 'Y' to ws-stop-paging-sw
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Walks the ACCOUNT-ALL-CUR cursor and writes a print-formatted
+      *> account directory to ACCTDIR: a page header with the run date
+      *> and page number, a fixed number of detail lines per page, and
+      *> a final control-break footer totalling enabled vs. disabled
+      *> accounts. This is the report the ops desk gets at shift
+      *> change instead of a screen-scraped listing.
+       print-account-directory.
+
+           move function current-date to ws-current-date
+           string
+               ws-current-date(5:2) '/'
+               ws-current-date(7:2) '/'
+               ws-current-date(1:4)
+               into ws-run-date
+           end-string
+
+           open output acct-directory-file
+
+           move 0 to ws-enabled-count
+           move 0 to ws-disabled-count
+           move 1 to ws-report-page-num
+           move ws-report-lines-per-page to ws-report-line-count
+
+           IF SQL-PREP OF SQL-STMT-0 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-0
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-0
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           perform with test after until SQLCODE = 100
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SQL-ACCOUNT-FIRST-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 8 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SQL-ACCOUNT-LAST-NAME
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 8 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SQL-ACCOUNT-PHONE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 10 TO SQL-LEN(4)
+           SET SQL-ADDR(5) TO ADDRESS OF
+             WS-SQL-ACCOUNT-ADDRESS
+           MOVE 'X' TO SQL-TYPE(5)
+           MOVE 22 TO SQL-LEN(5)
+           SET SQL-ADDR(6) TO ADDRESS OF
+             WS-SQL-ACCOUNT-IS-ENABLED
+           MOVE 'X' TO SQL-TYPE(6)
+           MOVE 1 TO SQL-LEN(6)
+           SET SQL-ADDR(7) TO ADDRESS OF
+             WS-SQL-ACCOUNT-CREATE-DT
+           MOVE 'X' TO SQL-TYPE(7)
+           MOVE 20 TO SQL-LEN(7)
+           SET SQL-ADDR(8) TO ADDRESS OF
+             WS-SQL-ACCOUNT-MOD-DT
+           MOVE 'X' TO SQL-TYPE(8)
+           MOVE 20 TO SQL-LEN(8)
+           MOVE 8 TO SQL-COUNT
+           CALL 'OCSQLFTC' USING SQLV
+                               SQL-STMT-0
+                               SQLCA
+           MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
+               perform check-sql-state
+
+               if not SQL-NODATA then
+
+                   if ws-report-line-count >= ws-report-lines-per-page
+                       perform write-directory-header
+                   end-if
+
+                   move spaces to ws-print-line
+                   string
+                       ws-sql-account-id           "  "
+                       ws-sql-account-first-name   "  "
+                       ws-sql-account-last-name    "  "
+                       ws-sql-account-phone        "  "
+                       ws-sql-account-address      "  "
+                       ws-sql-account-is-enabled
+                       into ws-print-line
+                   end-string
+                   write acct-directory-record from ws-print-line
+                       after advancing 1 lines
+                   add 1 to ws-report-line-count
+
+                   if ws-sql-account-is-enabled = 'Y'
+                       add 1 to ws-enabled-count
+                   else
+                       add 1 to ws-disabled-count
+                   end-if
+               end-if
+           end-perform
+
+           CALL 'OCSQLCCU' USING SQL-STMT-0
+                               SQLCA
+           perform check-sql-state
+
+           perform write-directory-footer
+
+           close acct-directory-file
+
+           display space
+           display "Account directory report written to ACCTDIR."
+           display space
+
+           exit paragraph.
+
+
+
+      *> Prints the page header used by print-account-directory. The
+      *> first header is written on the current line, later ones skip
+      *> to a new page first.
+       write-directory-header.
+
+           move spaces to ws-print-line
+           string
+               "ACCOUNT DIRECTORY REPORT"
+               "     RUN DATE: " ws-run-date
+               "     PAGE: " ws-report-page-num
+               into ws-print-line
+           end-string
+
+           if ws-report-page-num = 1
+               write acct-directory-record from ws-print-line
+                   after advancing 1 lines
+           else
+               write acct-directory-record from ws-print-line
+                   after advancing page
+           end-if
+
+           move spaces to ws-print-line
+           string
+               " ID    FIRST     LAST      PHONE      "
+               "  ADDRESS                ENABLED"
+               into ws-print-line
+           end-string
+           write acct-directory-record from ws-print-line
+               after advancing 2 lines
+
+           add 1 to ws-report-page-num
+           move 0 to ws-report-line-count
+
+           exit paragraph.
+
+
+
+      *> Prints the control-break footer at the end of the account
+      *> directory report, showing enabled/disabled/total counts.
+       write-directory-footer.
+
+           compute ws-total-count = ws-enabled-count + ws-disabled-count
+
+           move spaces to ws-print-line
+           string
+               "-------------------------------------------------------"
+               into ws-print-line
+           end-string
+           write acct-directory-record from ws-print-line
+               after advancing 2 lines
+
+           move spaces to ws-print-line
+           string
+               "TOTAL ACCOUNTS: " ws-total-count
+               "     ENABLED: " ws-enabled-count
+               "     DISABLED: " ws-disabled-count
+               into ws-print-line
+           end-string
+           write acct-directory-record from ws-print-line
+               after advancing 1 lines
+
+           exit paragraph.
+
+
+
+      *> Uses the ACCOUNT-QUERY-BY-ID cursor (SQL-STMT-6) to fetch a
+      *> single account by ws-new-account-id. Shared by
+      *> update-account-contact and update-account-status so both
+      *> paragraphs pull the current row (for the "before" side of the
+      *> audit trail) the same way.
+       fetch-account-by-id.
+
+           move 'N' to ws-found-sw
+
+           move ws-new-account-id to sql-var-0001
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           MOVE 1 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-6 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-6
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-6
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SQL-ACCOUNT-FIRST-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 8 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SQL-ACCOUNT-LAST-NAME
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 8 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SQL-ACCOUNT-PHONE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 10 TO SQL-LEN(4)
+           SET SQL-ADDR(5) TO ADDRESS OF
+             WS-SQL-ACCOUNT-ADDRESS
+           MOVE 'X' TO SQL-TYPE(5)
+           MOVE 22 TO SQL-LEN(5)
+           SET SQL-ADDR(6) TO ADDRESS OF
+             WS-SQL-ACCOUNT-IS-ENABLED
+           MOVE 'X' TO SQL-TYPE(6)
+           MOVE 1 TO SQL-LEN(6)
+           SET SQL-ADDR(7) TO ADDRESS OF
+             WS-SQL-ACCOUNT-CREATE-DT
+           MOVE 'X' TO SQL-TYPE(7)
+           MOVE 20 TO SQL-LEN(7)
+           SET SQL-ADDR(8) TO ADDRESS OF
+             WS-SQL-ACCOUNT-MOD-DT
+           MOVE 'X' TO SQL-TYPE(8)
+           MOVE 20 TO SQL-LEN(8)
+           MOVE 8 TO SQL-COUNT
+           CALL 'OCSQLFTC' USING SQLV
+                               SQL-STMT-6
+                               SQLCA
+           MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
+           perform check-sql-state
+
+           if not SQL-NODATA
+               move 'Y' to ws-found-sw
+           end-if
+
+           CALL 'OCSQLCCU' USING SQL-STMT-6
+                               SQLCA
+           perform check-sql-state
+
+           exit paragraph.
+
+
+
+      *> Adds a new row to ACCOUNTS. The account ID is the primary
+      *> key, so a duplicate ID comes back through check-sql-state as
+      *> SQL-DUPLICATE with a friendly message rather than a raw
+      *> SQLCODE dump.
+       add-account.
+
+           display space
+           display "Add New Account"
+           display "----------------"
+           display "Account ID: " with no advancing
+           accept ws-new-account-id
+           display "First Name: " with no advancing
+           accept ws-new-first-name
+           display "Last Name: " with no advancing
+           accept ws-new-last-name
+           display "Phone (10 digits): " with no advancing
+           accept ws-new-phone
+           display "Address: " with no advancing
+           accept ws-new-address
+           display "Enabled (Y/N): " with no advancing
+           accept ws-new-enabled
+           move function upper-case(ws-new-enabled) to ws-new-enabled
+
+           call "ACCTVAL" using ws-new-phone ws-new-address
+               ws-valid-sw ws-valid-reason
+           end-call
+
+           if ws-valid-bad
+               display space
+               display "Account rejected: " ws-valid-reason
+               display space
+               perform write-reject-record
+               exit paragraph
+           end-if
+
+           move ws-new-account-id to sql-var-0001
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-NEW-FIRST-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 8 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-NEW-LAST-NAME
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 8 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-NEW-PHONE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 10 TO SQL-LEN(4)
+           SET SQL-ADDR(5) TO ADDRESS OF
+             WS-NEW-ADDRESS
+           MOVE 'X' TO SQL-TYPE(5)
+           MOVE 22 TO SQL-LEN(5)
+           SET SQL-ADDR(6) TO ADDRESS OF
+             WS-NEW-ENABLED
+           MOVE 'X' TO SQL-TYPE(6)
+           MOVE 1 TO SQL-LEN(6)
+           MOVE 6 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-3 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-3
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-3
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           if ws-was-duplicate
+               display space
+               display "Account already exists with ID "
+                   ws-new-account-id
+               display space
+           else
+               display space
+               display "Account added."
+               display space
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Updates an existing account's phone and/or address, writing
+      *> a before/after row to ACCOUNT_AUDIT for whichever fields
+      *> actually changed. Blank input on either prompt keeps the
+      *> current value.
+       update-account-contact.
+
+           display space
+           display "Update Account Phone/Address"
+           display "-----------------------------"
+           display "Account ID: " with no advancing
+           accept ws-new-account-id
+
+           perform fetch-account-by-id
+
+           if not ws-was-found
+               display space
+               display "Account not found."
+               display space
+               exit paragraph
+           end-if
+
+           move ws-sql-account-phone to ws-old-phone
+           move ws-sql-account-address to ws-old-address
+
+           display "Current Phone  : " ws-old-phone
+           display "Current Address: " ws-old-address
+           display "New Phone (blank = keep current): "
+               with no advancing
+           accept ws-new-phone
+           display "New Address (blank = keep current): "
+               with no advancing
+           accept ws-new-address
+
+           if ws-new-phone = spaces
+               move ws-old-phone to ws-new-phone
+           end-if
+           if ws-new-address = spaces
+               move ws-old-address to ws-new-address
+           end-if
+
+           call "ACCTVAL" using ws-new-phone ws-new-address
+               ws-valid-sw ws-valid-reason
+           end-call
+
+           if ws-valid-bad
+               display space
+               display "Update rejected: " ws-valid-reason
+               display space
+               perform write-reject-record
+               exit paragraph
+           end-if
+
+           SET SQL-ADDR(1) TO ADDRESS OF
+             WS-NEW-PHONE
+           MOVE 'X' TO SQL-TYPE(1)
+           MOVE 10 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-NEW-ADDRESS
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 22 TO SQL-LEN(2)
+           move ws-new-account-id to sql-var-0001
+           SET SQL-ADDR(3) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(3)
+           MOVE 3 TO SQL-LEN(3)
+               MOVE X'00' TO SQL-PREC(3)
+           MOVE 3 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-4 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-4
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-4
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           display space
+           display "Account updated."
+           display space
+
+           if ws-new-phone not = ws-old-phone
+               move ws-new-account-id to ws-audit-account-id
+               move "PHONE" to ws-audit-field-name
+               move ws-old-phone to ws-audit-old-value
+               move ws-new-phone to ws-audit-new-value
+               perform write-audit-record
+           end-if
+
+           if ws-new-address not = ws-old-address
+               move ws-new-account-id to ws-audit-account-id
+               move "ADDRESS" to ws-audit-field-name
+               move ws-old-address to ws-audit-old-value
+               move ws-new-address to ws-audit-new-value
+               perform write-audit-record
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Flips an account's IS_ENABLED flag and logs the change to
+      *> ACCOUNT_AUDIT.
+       update-account-status.
+
+           display space
+           display "Enable/Disable Account"
+           display "-----------------------"
+           display "Account ID: " with no advancing
+           accept ws-new-account-id
+
+           perform fetch-account-by-id
+
+           if not ws-was-found
+               display space
+               display "Account not found."
+               display space
+               exit paragraph
+           end-if
+
+           move ws-sql-account-is-enabled to ws-old-enabled
+
+           display "Current Status (Y=enabled, N=disabled): "
+               ws-old-enabled
+           display "New Status (Y/N): " with no advancing
+           accept ws-new-enabled
+           move function upper-case(ws-new-enabled) to ws-new-enabled
+
+           if ws-new-enabled not = 'Y' and ws-new-enabled not = 'N'
+               display space
+               display "Status must be Y or N."
+               display space
+               exit paragraph
+           end-if
+
+           SET SQL-ADDR(1) TO ADDRESS OF
+             WS-NEW-ENABLED
+           MOVE 'X' TO SQL-TYPE(1)
+           MOVE 1 TO SQL-LEN(1)
+           move ws-new-account-id to sql-var-0001
+           SET SQL-ADDR(2) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(2)
+           MOVE 3 TO SQL-LEN(2)
+               MOVE X'00' TO SQL-PREC(2)
+           MOVE 2 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-5 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-5
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-5
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           display space
+           display "Account status updated."
+           display space
+
+           if ws-new-enabled not = ws-old-enabled
+               move ws-new-account-id to ws-audit-account-id
+               move "IS_ENABLED" to ws-audit-field-name
+               move ws-old-enabled to ws-audit-old-value
+               move ws-new-enabled to ws-audit-new-value
+               perform write-audit-record
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Logs a before/after change to ACCOUNT_AUDIT. Callers set
+      *> ws-audit-account-id, ws-audit-field-name, ws-audit-old-value,
+      *> and ws-audit-new-value before performing this paragraph.
+       write-audit-record.
+
+           move ws-audit-account-id to sql-var-0001
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-AUDIT-FIELD-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 10 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-AUDIT-OLD-VALUE
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 22 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-AUDIT-NEW-VALUE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 22 TO SQL-LEN(4)
+           MOVE 4 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-7 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-7
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-7
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           exit paragraph.
+
+
+
+      *> Appends a rejected add/update input to the reject report
+      *> (ACCTREJ), along with the reason validate-account gave. Used
+      *> by add-account and update-account-contact.
+       write-reject-record.
+
+           move ws-new-account-id to ard-account-id
+           move ws-new-phone to ard-phone
+           move ws-new-address to ard-address
+           move ws-valid-reason to ard-reason
+           move function current-date to ws-current-date
+           move ws-current-date(1:20) to ard-timestamp
+
+           write acct-reject-file-record
+
+           exit paragraph.
+
+
+
       *> Checks SQLSTATE for any errors. If return value was success or
       *> "No data", the paragraph returns. Otherwise, the error message
       *> and SQLCODE are displayed to the user. The SQL connection is
@@ -674,11 +1485,22 @@
       *>       SECTION.
        check-sql-state.
 
+           move 'N' to ws-sql-duplicate-sw
+
       *> If success or no data, state is still valid, return.
            if SQL-SUCCESS or SQL-NODATA then
                exit paragraph
            end-if
 
+      *> A duplicate key (e.g. adding an account ID that already
+      *> exists) is a normal, recoverable condition -- report it and
+      *> let the caller decide what to do next instead of aborting.
+      *> The caller owns the user-facing message for this condition.
+           if SQL-DUPLICATE
+               move 'Y' to ws-sql-duplicate-sw
+               exit paragraph
+           end-if
+
       *> Some sort of error has occurred, display error information to
       *> the user.
            display space
