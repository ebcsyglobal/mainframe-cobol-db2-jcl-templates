@@ -0,0 +1,781 @@
+      *>****************************************************************
+      *> Author: R. Castellano.
+      *> Date: 2026-08-09
+      *> Purpose: Non-interactive batch counterpart to sql-example.
+      *>          Reads a sequential transaction file of ADD/CHANGE/
+      *>          DELETE records keyed on account ID (matching the
+      *>          ws-sql-account-record layout) and applies each one
+      *>          to ACCOUNTS, so bulk-maintenance files from other
+      *>          departments can be loaded without going through the
+      *>          interactive menu one row at a time.
+      *>
+      *>          Phone/address input is validated with ACCTVAL exactly
+      *>          like the interactive add/update paths, and every
+      *>          applied change is logged to ACCOUNT_AUDIT the same
+      *>          way. Rejected transactions are written to LOADREJ
+      *>          with a reason instead of aborting the run.
+      *>
+      *>          Restartable: every ws-checkpoint-interval
+      *>          transactions the count processed so far is written
+      *>          to a checkpoint file, so a job that abends partway
+      *>          through a large transaction file can resume instead
+      *>          of reapplying everything from the top.
+      *>
+      *> Note: WORKING-STORAGE SECTION header as well as SQL related
+      *>       statements must be in uppercase for the esqlOC precompile
+      *>       to pick them up and process them.
+      *>
+      *> Tectonics: cobc -x -static -locsql sql_load.cbl
+      *>****************************************************************
+       identification division.
+       program-id. sql-load.
+       environment division.
+       input-output section.
+       file-control.
+           select acct-txn-file assign to "ACCTTXN"
+               organization is line sequential.
+
+           select acct-load-reject-file assign to "LOADREJ"
+               organization is line sequential.
+
+           select acct-load-checkpoint-file assign to "LOADCHK"
+               organization is line sequential
+               file status is ws-checkpoint-file-status.
+
+       data division.
+       file section.
+
+      *> One transaction per input record: an action code followed by
+      *> the fields needed to apply it. ADD uses every field; CHANGE
+      *> uses phone/address/is-enabled; DELETE only needs the ID.
+       FD  acct-txn-file.
+       01  acct-txn-record.
+           05  atx-code                      pic x.
+               88  atx-is-add                value 'A'.
+               88  atx-is-change             value 'C'.
+               88  atx-is-delete             value 'D'.
+           05  atx-account-id                pic 9(5).
+           05  atx-first-name                pic x(8).
+           05  atx-last-name                 pic x(8).
+           05  atx-phone                     pic x(10).
+           05  atx-address                   pic x(22).
+           05  atx-is-enabled                pic x.
+
+       FD  acct-load-reject-file.
+       01  acct-load-reject-record.
+           05  alr-code                      pic x.
+           05  alr-account-id                pic 9(5).
+           05  alr-reason                    pic x(40).
+
+      *> Rewritten every ws-checkpoint-interval transactions so a
+      *> restart can skip the transactions this job already applied.
+       FD  acct-load-checkpoint-file.
+       01  acct-load-checkpoint-record.
+           05  alckp-txn-count               pic 9(7).
+           05  alckp-applied-count           pic 9(7).
+           05  alckp-rejected-count          pic 9(7).
+           05  alckp-status                  pic x.
+               88  alckp-in-progress         value 'I'.
+               88  alckp-complete            value 'C'.
+
+       WORKING-STORAGE SECTION.
+      **********************************************************************
+      *******                EMBEDDED SQL VARIABLES                  *******
+       01 SQLCA.
+           05 SQLSTATE PIC X(5).
+              88  SQL-SUCCESS           VALUE '00000'.
+              88  SQL-RIGHT-TRUNC       VALUE '01004'.
+              88  SQL-NODATA            VALUE '02000'.
+              88  SQL-DUPLICATE         VALUE '23000' THRU '23999'.
+              88  SQL-MULTIPLE-ROWS     VALUE '21000'.
+              88  SQL-NULL-NO-IND       VALUE '22002'.
+              88  SQL-INVALID-CURSOR-STATE VALUE '24000'.
+           05 FILLER   PIC X.
+           05 SQLVERSN PIC 99 VALUE 02.
+           05 SQLCODE  PIC S9(9) COMP-5.
+           05 SQLERRM.
+               49 SQLERRML PIC S9(4) COMP-5.
+               49 SQLERRMC PIC X(486).
+           05 SQLERRD OCCURS 6 TIMES PIC S9(9) COMP-5.
+       01 SQLV.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 8.
+           05 SQL-COUNT  PIC S9(9) COMP-5.
+           05 SQL-ADDR   POINTER OCCURS 8 TIMES.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 8 TIMES.
+           05 SQL-TYPE   PIC X OCCURS 8 TIMES.
+           05 SQL-PREC   PIC X OCCURS 8 TIMES.
+      **********************************************************************
+       01 SQL-STMT-3.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 6.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 146.
+           05 SQL-STMT   PIC X(146) VALUE 'INSERT INTO ACCOUNTS (ID,FIRS
+      -    'T_NAME,LAST_NAME,PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT)
+      -    'VALUES (?,?,?,?,?,?,CURRENT_TIMESTAMP,CURRENT_TIMESTAMP);'.
+      **********************************************************************
+       01 SQL-STMT-4.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 3.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 84.
+           05 SQL-STMT   PIC X(84) VALUE 'UPDATE ACCOUNTS SET PHONE = ?,
+      -    ' ADDRESS = ?, MOD_DT = CURRENT_TIMESTAMP WHERE ID = ?;'.
+      **********************************************************************
+       01 SQL-STMT-5.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 76.
+           05 SQL-STMT   PIC X(76) VALUE 'UPDATE ACCOUNTS SET IS_ENABLED
+      -    ' = ?, MOD_DT = CURRENT_TIMESTAMP WHERE ID = ?;'.
+      **********************************************************************
+       01 SQL-STMT-6.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 100.
+           05 SQL-STMT   PIC X(100) VALUE 'SELECT ID,FIRST_NAME,LAST_NAM
+      -    'E,PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT FROM ACCOUNTS WH
+      -    'ERE ID = ?;'.
+      **********************************************************************
+       01 SQL-STMT-7.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 4.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 116.
+           05 SQL-STMT   PIC X(116) VALUE 'INSERT INTO ACCOUNT_AUDIT (AC
+      -    'COUNT_ID,FIELD_NAME,OLD_VALUE,NEW_VALUE,CHANGED_DT) VALUES (
+      -    '?,?,?,?,CURRENT_TIMESTAMP);'.
+      **********************************************************************
+      *> DELETE for the 'D' transaction code. Not present in
+      *> sql-example, which has no way to remove an account today.
+       01 SQL-STMT-9.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 1.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 35.
+           05 SQL-STMT   PIC X(35) VALUE 'DELETE FROM ACCOUNTS WHERE ID 
+      -    '= ?;'.
+      **********************************************************************
+      *******          PRECOMPILER-GENERATED VARIABLES               *******
+       01 SQLV-GEN-VARS.
+           05 SQL-VAR-0001  PIC S9(5) COMP-3.
+      **********************************************************************
+      *******       END OF PRECOMPILER-GENERATED VARIABLES           *******
+      **********************************************************************
+
+      *> Replace values as needed for your own local test environment
+       77  ws-db-connection-string pic x(1024) value
+               'DRIVER={PostgreSQL Unicode};' &
+               'SERVER=localhost;' &
+               'PORT=5432;' &
+               'DATABASE=cobol_db_example;' &
+               'UID=postgres;' &
+               'PWD=password;' &
+               'COMRESSED_PROTO=0;'.
+
+       01  ws-sql-account-record.
+           05  ws-sql-account-id                  pic 9(5).
+           05  ws-sql-account-first-name          pic x(8).
+           05  ws-sql-account-last-name           pic x(8).
+           05  ws-sql-account-phone               pic x(10).
+           05  ws-sql-account-address             pic x(22).
+           05  ws-sql-account-is-enabled          pic x.
+           05  ws-sql-account-create-dt           pic x(20).
+           05  ws-sql-account-mod-dt              pic x(20).
+
+       01  ws-is-connected-sw               pic a value 'N'.
+           88  ws-is-connected              value 'Y'.
+           88  ws-is-disconnected           value 'N'.
+
+       01  ws-txn-eof-sw                    pic a value 'N'.
+           88  ws-txn-eof                   value 'Y'.
+
+      *> Set by check-sql-state whenever SQL-DUPLICATE fires, so
+      *> apply-add-transaction can give a friendly reject reason
+      *> instead of aborting.
+       01  ws-sql-duplicate-sw              pic x value 'N'.
+           88  ws-was-duplicate             value 'Y'.
+
+       01  ws-checkpoint-file-status        pic xx.
+           88  ws-checkpoint-file-found     value '00'.
+
+       01  ws-checkpoint-interval           pic 999 comp value 50.
+       01  ws-txn-count                     pic 9(7) value 0.
+       01  ws-skip-count                    pic 9(7) value 0.
+       01  ws-is-restart-sw                 pic a value 'N'.
+           88  ws-is-restart                value 'Y'.
+
+       01  ws-applied-count                 pic 9(7) value 0.
+       01  ws-rejected-count                pic 9(7) value 0.
+
+       01  ws-valid-sw                      pic x.
+           88  ws-valid-ok                  value 'Y'.
+           88  ws-valid-bad                 value 'N'.
+       01  ws-valid-reason                  pic x(40).
+
+       01  ws-found-sw                      pic a value 'N'.
+           88  ws-was-found                 value 'Y'.
+
+       01  ws-audit-account-id              pic 9(5).
+       01  ws-audit-field-name              pic x(10).
+       01  ws-audit-old-value               pic x(22).
+       01  ws-audit-new-value               pic x(22).
+
+       procedure division.
+       main-procedure.
+           display space
+           display "COBOL SQL Account Load"
+           display "------------------------"
+           display space
+
+           MOVE 1024 TO SQL-LEN(1)
+           CALL 'OCSQL'    USING WS-DB-CONNECTION-STRING
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL
+           perform check-sql-state
+           set ws-is-connected to true
+
+           perform read-checkpoint
+
+           open input acct-txn-file
+           open output acct-load-reject-file
+
+           if ws-is-restart
+               display "Resuming load - skipping "
+                   ws-skip-count " already-applied transactions."
+               perform skip-applied-transactions
+           end-if
+
+           perform until ws-txn-eof
+               read acct-txn-file
+                   at end
+                       move 'Y' to ws-txn-eof-sw
+                   not at end
+                       perform apply-transaction
+               end-read
+           end-perform
+
+           close acct-txn-file
+           close acct-load-reject-file
+
+           perform write-checkpoint-complete
+
+           CALL 'OCSQLDIS' USING SQLCA END-CALL
+
+           display space
+           display "Load complete. Applied: " ws-applied-count
+               "  Rejected: " ws-rejected-count
+           display space
+
+           stop run.
+
+
+
+      *> Reads LOADCHK, if it exists and shows an in-progress run, so
+      *> this run can skip the transactions already applied by a
+      *> previous attempt instead of reapplying them.
+       read-checkpoint.
+
+           move 'N' to ws-is-restart-sw
+
+           open input acct-load-checkpoint-file
+
+           if ws-checkpoint-file-found
+               read acct-load-checkpoint-file
+                   at end
+                       move 'N' to ws-is-restart-sw
+                   not at end
+                       if alckp-in-progress
+                           move alckp-txn-count to ws-skip-count
+                           move alckp-applied-count
+                               to ws-applied-count
+                           move alckp-rejected-count
+                               to ws-rejected-count
+                           move 'Y' to ws-is-restart-sw
+                       end-if
+               end-read
+               close acct-load-checkpoint-file
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Reads and discards ws-skip-count transactions already applied
+      *> by a previous attempt at this run.
+       skip-applied-transactions.
+
+           perform with test after
+                   until ws-txn-count >= ws-skip-count or ws-txn-eof
+               read acct-txn-file
+                   at end
+                       move 'Y' to ws-txn-eof-sw
+                   not at end
+                       add 1 to ws-txn-count
+               end-read
+           end-perform
+
+           exit paragraph.
+
+
+
+      *> Applies the current transaction record, then checkpoints
+      *> every ws-checkpoint-interval transactions.
+       apply-transaction.
+
+           add 1 to ws-txn-count
+
+           evaluate true
+               when atx-is-add
+                   perform apply-add-transaction
+               when atx-is-change
+                   perform apply-change-transaction
+               when atx-is-delete
+                   perform apply-delete-transaction
+               when other
+                   move atx-code to alr-code
+                   move atx-account-id to alr-account-id
+                   move "Unknown transaction code" to alr-reason
+                   write acct-load-reject-record
+                   add 1 to ws-rejected-count
+           end-evaluate
+
+           if function mod(ws-txn-count ws-checkpoint-interval) = 0
+               perform write-checkpoint-in-progress
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Validates and inserts an 'A' transaction. A duplicate ID is
+      *> rejected with a friendly reason instead of aborting the run.
+       apply-add-transaction.
+
+           call "ACCTVAL" using atx-phone atx-address
+               ws-valid-sw ws-valid-reason
+           end-call
+
+           if ws-valid-bad
+               move 'A' to alr-code
+               move atx-account-id to alr-account-id
+               move ws-valid-reason to alr-reason
+               write acct-load-reject-record
+               add 1 to ws-rejected-count
+               exit paragraph
+           end-if
+
+           if atx-is-enabled not = 'Y' and atx-is-enabled not = 'N'
+               move 'A' to alr-code
+               move atx-account-id to alr-account-id
+               move "Enabled flag must be Y or N" to alr-reason
+               write acct-load-reject-record
+               add 1 to ws-rejected-count
+               exit paragraph
+           end-if
+
+           move atx-account-id to sql-var-0001
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             ATX-FIRST-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 8 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             ATX-LAST-NAME
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 8 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             ATX-PHONE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 10 TO SQL-LEN(4)
+           SET SQL-ADDR(5) TO ADDRESS OF
+             ATX-ADDRESS
+           MOVE 'X' TO SQL-TYPE(5)
+           MOVE 22 TO SQL-LEN(5)
+           SET SQL-ADDR(6) TO ADDRESS OF
+             ATX-IS-ENABLED
+           MOVE 'X' TO SQL-TYPE(6)
+           MOVE 1 TO SQL-LEN(6)
+           MOVE 6 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-3 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-3
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-3
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           if ws-was-duplicate
+               move 'A' to alr-code
+               move atx-account-id to alr-account-id
+               move "Account already exists" to alr-reason
+               write acct-load-reject-record
+               add 1 to ws-rejected-count
+           else
+               add 1 to ws-applied-count
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Validates and applies a 'C' transaction against the existing
+      *> row, updating phone/address and is-enabled and logging
+      *> whichever fields actually changed.
+       apply-change-transaction.
+
+           call "ACCTVAL" using atx-phone atx-address
+               ws-valid-sw ws-valid-reason
+           end-call
+
+           if ws-valid-bad
+               move 'C' to alr-code
+               move atx-account-id to alr-account-id
+               move ws-valid-reason to alr-reason
+               write acct-load-reject-record
+               add 1 to ws-rejected-count
+               exit paragraph
+           end-if
+
+           perform fetch-account-by-id
+
+           if not ws-was-found
+               move 'C' to alr-code
+               move atx-account-id to alr-account-id
+               move "Account not found" to alr-reason
+               write acct-load-reject-record
+               add 1 to ws-rejected-count
+               exit paragraph
+           end-if
+
+           if atx-is-enabled not = 'Y' and atx-is-enabled not = 'N'
+               move 'C' to alr-code
+               move atx-account-id to alr-account-id
+               move "Enabled flag must be Y or N" to alr-reason
+               write acct-load-reject-record
+               add 1 to ws-rejected-count
+               exit paragraph
+           end-if
+
+           SET SQL-ADDR(1) TO ADDRESS OF
+             ATX-PHONE
+           MOVE 'X' TO SQL-TYPE(1)
+           MOVE 10 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             ATX-ADDRESS
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 22 TO SQL-LEN(2)
+           move atx-account-id to sql-var-0001
+           SET SQL-ADDR(3) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(3)
+           MOVE 3 TO SQL-LEN(3)
+               MOVE X'00' TO SQL-PREC(3)
+           MOVE 3 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-4 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-4
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-4
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           SET SQL-ADDR(1) TO ADDRESS OF
+             ATX-IS-ENABLED
+           MOVE 'X' TO SQL-TYPE(1)
+           MOVE 1 TO SQL-LEN(1)
+           move atx-account-id to sql-var-0001
+           SET SQL-ADDR(2) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(2)
+           MOVE 3 TO SQL-LEN(2)
+               MOVE X'00' TO SQL-PREC(2)
+           MOVE 2 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-5 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-5
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-5
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           add 1 to ws-applied-count
+
+           if atx-phone not = ws-sql-account-phone
+               move atx-account-id to ws-audit-account-id
+               move "PHONE" to ws-audit-field-name
+               move ws-sql-account-phone to ws-audit-old-value
+               move atx-phone to ws-audit-new-value
+               perform write-audit-record
+           end-if
+
+           if atx-address not = ws-sql-account-address
+               move atx-account-id to ws-audit-account-id
+               move "ADDRESS" to ws-audit-field-name
+               move ws-sql-account-address to ws-audit-old-value
+               move atx-address to ws-audit-new-value
+               perform write-audit-record
+           end-if
+
+           if atx-is-enabled not = ws-sql-account-is-enabled
+               move atx-account-id to ws-audit-account-id
+               move "IS_ENABLED" to ws-audit-field-name
+               move ws-sql-account-is-enabled to ws-audit-old-value
+               move atx-is-enabled to ws-audit-new-value
+               perform write-audit-record
+           end-if
+
+           exit paragraph.
+
+
+
+      *> Deletes an existing row for a 'D' transaction, logging the
+      *> account's last known values to ACCOUNT_AUDIT before it goes.
+       apply-delete-transaction.
+
+           perform fetch-account-by-id
+
+           if not ws-was-found
+               move 'D' to alr-code
+               move atx-account-id to alr-account-id
+               move "Account not found" to alr-reason
+               write acct-load-reject-record
+               add 1 to ws-rejected-count
+               exit paragraph
+           end-if
+
+           move atx-account-id to sql-var-0001
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           MOVE 1 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-9 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-9
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-9
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           add 1 to ws-applied-count
+
+           exit paragraph.
+
+
+
+      *> Uses SQL-STMT-6 to fetch the current row for atx-account-id,
+      *> setting ws-found-sw so callers can tell a missing account
+      *> apart from a real fetch error.
+       fetch-account-by-id.
+
+           move 'N' to ws-found-sw
+
+           move atx-account-id to sql-var-0001
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           MOVE 1 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-6 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-6
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-6
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SQL-ACCOUNT-FIRST-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 8 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SQL-ACCOUNT-LAST-NAME
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 8 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SQL-ACCOUNT-PHONE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 10 TO SQL-LEN(4)
+           SET SQL-ADDR(5) TO ADDRESS OF
+             WS-SQL-ACCOUNT-ADDRESS
+           MOVE 'X' TO SQL-TYPE(5)
+           MOVE 22 TO SQL-LEN(5)
+           SET SQL-ADDR(6) TO ADDRESS OF
+             WS-SQL-ACCOUNT-IS-ENABLED
+           MOVE 'X' TO SQL-TYPE(6)
+           MOVE 1 TO SQL-LEN(6)
+           SET SQL-ADDR(7) TO ADDRESS OF
+             WS-SQL-ACCOUNT-CREATE-DT
+           MOVE 'X' TO SQL-TYPE(7)
+           MOVE 20 TO SQL-LEN(7)
+           SET SQL-ADDR(8) TO ADDRESS OF
+             WS-SQL-ACCOUNT-MOD-DT
+           MOVE 'X' TO SQL-TYPE(8)
+           MOVE 20 TO SQL-LEN(8)
+           MOVE 8 TO SQL-COUNT
+           CALL 'OCSQLFTC' USING SQLV
+                               SQL-STMT-6
+                               SQLCA
+           MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
+           perform check-sql-state
+
+           if not SQL-NODATA
+               move 'Y' to ws-found-sw
+           end-if
+
+           CALL 'OCSQLCCU' USING SQL-STMT-6
+                               SQLCA
+           perform check-sql-state
+
+           exit paragraph.
+
+
+
+      *> Logs a before/after change to ACCOUNT_AUDIT. Callers set
+      *> ws-audit-account-id, ws-audit-field-name, ws-audit-old-value,
+      *> and ws-audit-new-value before performing this paragraph.
+       write-audit-record.
+
+           move ws-audit-account-id to sql-var-0001
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-AUDIT-FIELD-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 10 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-AUDIT-OLD-VALUE
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 22 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-AUDIT-NEW-VALUE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 22 TO SQL-LEN(4)
+           MOVE 4 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-7 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-7
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-7
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           exit paragraph.
+
+
+
+      *> Rewrites LOADCHK to show this run still in progress, as of
+      *> the number of transactions processed so far.
+       write-checkpoint-in-progress.
+
+           open output acct-load-checkpoint-file
+           move ws-txn-count to alckp-txn-count
+           move ws-applied-count to alckp-applied-count
+           move ws-rejected-count to alckp-rejected-count
+           move 'I' to alckp-status
+           write acct-load-checkpoint-record
+           close acct-load-checkpoint-file
+
+           exit paragraph.
+
+
+
+      *> Rewrites LOADCHK to show a clean finish, so the next run
+      *> starts fresh instead of treating this one as a restart.
+       write-checkpoint-complete.
+
+           open output acct-load-checkpoint-file
+           move ws-txn-count to alckp-txn-count
+           move ws-applied-count to alckp-applied-count
+           move ws-rejected-count to alckp-rejected-count
+           move 'C' to alckp-status
+           write acct-load-checkpoint-record
+           close acct-load-checkpoint-file
+
+           exit paragraph.
+
+
+
+      *> Checks SQLSTATE for any errors. If return value was success or
+      *> "No data", the paragraph returns. A duplicate key is a normal,
+      *> recoverable condition for apply-add-transaction to handle, so
+      *> it is reported here and returned rather than aborting. Any
+      *> other error displays the SQLCODE and terminates the run.
+       check-sql-state.
+
+           move 'N' to ws-sql-duplicate-sw
+
+           if SQL-SUCCESS or SQL-NODATA then
+               exit paragraph
+           end-if
+
+           if SQL-DUPLICATE
+               move 'Y' to ws-sql-duplicate-sw
+               exit paragraph
+           end-if
+
+           display space
+           display "SQL Error:"
+           display "SQLCODE: " SQLCODE
+           display "SQLSTATE: " SQLSTATE
+
+           if SQLERRML > 0 then
+               display "ERROR MESSAGE: " SQLERRMC(1:SQLERRML)
+           end-if
+           display space
+
+           if ws-is-connected
+               CALL 'OCSQLDIS' USING SQLCA END-CALL
+           end-if
+
+           stop run
+           exit paragraph. *> not reachable, used as paragraph end scope
+
+       end program sql-load.
