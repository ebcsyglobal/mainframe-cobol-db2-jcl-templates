@@ -0,0 +1,15 @@
+//SQLLOAD  JOB (ACCTG),'ACCT MAINTENANCE LOAD',
+//             CLASS=A,MSGCLASS=X,TIME=(00,10)
+//*--------------------------------------------------------------
+//* Applies a maintenance transaction file (ADD/CHANGE/DELETE,
+//* keyed on account ID) to ACCOUNTS, built from sql_load.cbl.
+//* Checkpoints to LOADCHK every 50 transactions so a restart
+//* resumes instead of reapplying transactions already loaded.
+//* Rejected transactions land in LOADREJ with a reason.
+//*--------------------------------------------------------------
+//LOAD     EXEC PGM=SQLLOAD
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCTTXN  DD DSN=DEPT.ACCT.MAINT.TRANS,DISP=SHR
+//LOADREJ  DD SYSOUT=*
+//LOADCHK  DD DSN=PROD.ACCT.LOAD.CHKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
