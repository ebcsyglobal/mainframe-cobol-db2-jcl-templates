@@ -0,0 +1,278 @@
+      *>****************************************************************
+      *> Author: R. Castellano.
+      *> Date: 2026-08-09
+      *> Purpose: Non-interactive batch counterpart to sql-example.
+      *>          Walks the ACCOUNTS table the same way display-
+      *>          disabled-accounts does, but with the WHERE IS_ENABLED
+      *>          test inverted, and writes each enabled account in a
+      *>          fixed-width interface layout to ACCTBIL for the
+      *>          billing system to pick up. A "ready" flag file
+      *>          (ACCTRDY) is written last, once the export file is
+      *>          closed, so billing's job can poll for it instead of
+      *>          racing a partially written export.
+      *>
+      *> Note: WORKING-STORAGE SECTION header as well as SQL related
+      *>       statements must be in uppercase for the esqlOC precompile
+      *>       to pick them up and process them.
+      *>
+      *> Tectonics: cobc -x -static -locsql sql_export.cbl
+      *>****************************************************************
+       identification division.
+       program-id. sql-export.
+       environment division.
+       input-output section.
+       file-control.
+           select acct-billing-file assign to "ACCTBIL"
+               organization is line sequential.
+
+           select acct-ready-file assign to "ACCTRDY"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+      *> Fixed-width interface record for billing. Column positions
+      *> are part of the interface contract with billing, so this
+      *> layout is not shared with ws-sql-account-record even though
+      *> the fields line up the same way.
+       FD  acct-billing-file.
+       01  acct-billing-record.
+           05  abr-account-id                pic 9(5).
+           05  abr-first-name                pic x(8).
+           05  abr-last-name                 pic x(8).
+           05  abr-phone                     pic x(10).
+           05  abr-address                   pic x(22).
+           05  abr-mod-dt                    pic x(20).
+
+      *> Empty marker file. Its presence, written only after ACCTBIL
+      *> is closed, is the signal billing's job polls for.
+       FD  acct-ready-file.
+       01  acct-ready-record                 pic x(40).
+
+       WORKING-STORAGE SECTION.
+      **********************************************************************
+      *******                EMBEDDED SQL VARIABLES                  *******
+       01 SQLCA.
+           05 SQLSTATE PIC X(5).
+              88  SQL-SUCCESS           VALUE '00000'.
+              88  SQL-RIGHT-TRUNC       VALUE '01004'.
+              88  SQL-NODATA            VALUE '02000'.
+              88  SQL-DUPLICATE         VALUE '23000' THRU '23999'.
+              88  SQL-MULTIPLE-ROWS     VALUE '21000'.
+              88  SQL-NULL-NO-IND       VALUE '22002'.
+              88  SQL-INVALID-CURSOR-STATE VALUE '24000'.
+           05 FILLER   PIC X.
+           05 SQLVERSN PIC 99 VALUE 02.
+           05 SQLCODE  PIC S9(9) COMP-5.
+           05 SQLERRM.
+               49 SQLERRML PIC S9(4) COMP-5.
+               49 SQLERRMC PIC X(486).
+           05 SQLERRD OCCURS 6 TIMES PIC S9(9) COMP-5.
+       01 SQLV.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 8.
+           05 SQL-COUNT  PIC S9(9) COMP-5.
+           05 SQL-ADDR   POINTER OCCURS 8 TIMES.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 8 TIMES.
+           05 SQL-TYPE   PIC X OCCURS 8 TIMES.
+           05 SQL-PREC   PIC X OCCURS 8 TIMES.
+      **********************************************************************
+      *> Same shape as ACCOUNT-DISABLED-CUR in sql-example, with the
+      *> IS_ENABLED test inverted to pick up enabled accounts instead.
+       01 SQL-STMT-1.
+           05 SQL-IPTR   POINTER.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE SPACE.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 122.
+           05 SQL-STMT   PIC X(122) VALUE 'SELECT ID,FIRST_NAME,LAST_NAM
+      -    'E,PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT FROM ACCOUNTS WH
+      -    'ERE IS_ENABLED = ''Y'' ORDER BY ID;'.
+      **********************************************************************
+      *******          PRECOMPILER-GENERATED VARIABLES               *******
+       01 SQLV-GEN-VARS.
+           05 SQL-VAR-0001  PIC S9(5) COMP-3.
+      **********************************************************************
+      *******       END OF PRECOMPILER-GENERATED VARIABLES           *******
+      **********************************************************************
+
+      *> Replace values as needed for your own local test environment
+       77  ws-db-connection-string pic x(1024) value
+               'DRIVER={PostgreSQL Unicode};' &
+               'SERVER=localhost;' &
+               'PORT=5432;' &
+               'DATABASE=cobol_db_example;' &
+               'UID=postgres;' &
+               'PWD=password;' &
+               'COMRESSED_PROTO=0;'.
+
+       01  ws-sql-account-record.
+           05  ws-sql-account-id                  pic 9(5).
+           05  ws-sql-account-first-name          pic x(8).
+           05  ws-sql-account-last-name           pic x(8).
+           05  ws-sql-account-phone               pic x(10).
+           05  ws-sql-account-address             pic x(22).
+           05  ws-sql-account-is-enabled          pic x.
+           05  ws-sql-account-create-dt           pic x(20).
+           05  ws-sql-account-mod-dt              pic x(20).
+
+       01  ws-is-connected-sw               pic a value 'N'.
+           88  ws-is-connected              value 'Y'.
+           88  ws-is-disconnected           value 'N'.
+
+       01  ws-export-count                  pic 9(7) value 0.
+
+       procedure division.
+       main-procedure.
+           display space
+           display "COBOL SQL Enabled Account Export"
+           display "-----------------------------------"
+           display space
+
+           MOVE 1024 TO SQL-LEN(1)
+           CALL 'OCSQL'    USING WS-DB-CONNECTION-STRING
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL
+           perform check-sql-state
+           set ws-is-connected to true
+
+           open output acct-billing-file
+
+           perform export-enabled-accounts
+
+           close acct-billing-file
+
+           perform write-ready-flag
+
+           CALL 'OCSQLDIS' USING SQLCA END-CALL
+
+           display space
+           display "Export complete. " ws-export-count
+               " enabled accounts written to ACCTBIL."
+           display space
+
+           stop run.
+
+
+
+      *> Uses the same query ACCOUNT-DISABLED-CUR runs in sql-example,
+      *> with IS_ENABLED inverted to 'Y', and writes each row to
+      *> ACCTBIL in the billing interface layout.
+       export-enabled-accounts.
+
+           IF SQL-PREP OF SQL-STMT-1 = 'N'
+               MOVE 0 TO SQL-COUNT
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-1
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-1
+                               SQLCA
+           END-CALL
+
+           perform check-sql-state
+
+           perform with test after until SQLCODE = 100
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0001
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SQL-ACCOUNT-FIRST-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 8 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SQL-ACCOUNT-LAST-NAME
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 8 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SQL-ACCOUNT-PHONE
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 10 TO SQL-LEN(4)
+           SET SQL-ADDR(5) TO ADDRESS OF
+             WS-SQL-ACCOUNT-ADDRESS
+           MOVE 'X' TO SQL-TYPE(5)
+           MOVE 22 TO SQL-LEN(5)
+           SET SQL-ADDR(6) TO ADDRESS OF
+             WS-SQL-ACCOUNT-IS-ENABLED
+           MOVE 'X' TO SQL-TYPE(6)
+           MOVE 1 TO SQL-LEN(6)
+           SET SQL-ADDR(7) TO ADDRESS OF
+             WS-SQL-ACCOUNT-CREATE-DT
+           MOVE 'X' TO SQL-TYPE(7)
+           MOVE 20 TO SQL-LEN(7)
+           SET SQL-ADDR(8) TO ADDRESS OF
+             WS-SQL-ACCOUNT-MOD-DT
+           MOVE 'X' TO SQL-TYPE(8)
+           MOVE 20 TO SQL-LEN(8)
+           MOVE 8 TO SQL-COUNT
+           CALL 'OCSQLFTC' USING SQLV
+                               SQL-STMT-1
+                               SQLCA
+           MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
+               perform check-sql-state
+
+               if not SQL-NODATA then
+                   move ws-sql-account-id to abr-account-id
+                   move ws-sql-account-first-name to abr-first-name
+                   move ws-sql-account-last-name to abr-last-name
+                   move ws-sql-account-phone to abr-phone
+                   move ws-sql-account-address to abr-address
+                   move ws-sql-account-mod-dt to abr-mod-dt
+
+                   write acct-billing-record
+
+                   add 1 to ws-export-count
+               end-if
+           end-perform
+
+           CALL 'OCSQLCCU' USING SQL-STMT-1
+                               SQLCA
+           perform check-sql-state
+
+           exit paragraph.
+
+
+
+      *> Drops the ready flag file once ACCTBIL is fully written and
+      *> closed, so billing's job never picks up a partial export.
+       write-ready-flag.
+
+           open output acct-ready-file
+           move "ACCTBIL EXPORT COMPLETE" to acct-ready-record
+           write acct-ready-record
+           close acct-ready-file
+
+           exit paragraph.
+
+
+
+      *> Checks SQLSTATE for any errors. If return value was success or
+      *> "No data", the paragraph returns. Otherwise, the error message
+      *> and SQLCODE are displayed to the user. The SQL connection is
+      *> closed and the application terminates.
+       check-sql-state.
+
+           if SQL-SUCCESS or SQL-NODATA then
+               exit paragraph
+           end-if
+
+           display space
+           display "SQL Error:"
+           display "SQLCODE: " SQLCODE
+           display "SQLSTATE: " SQLSTATE
+
+           if SQLERRML > 0 then
+               display "ERROR MESSAGE: " SQLERRMC(1:SQLERRML)
+           end-if
+           display space
+
+           if ws-is-connected
+               CALL 'OCSQLDIS' USING SQLCA END-CALL
+           end-if
+
+           stop run
+           exit paragraph. *> not reachable, used as paragraph end scope
+
+       end program sql-export.
