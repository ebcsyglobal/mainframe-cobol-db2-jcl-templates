@@ -0,0 +1,19 @@
+//SQLEXPRT JOB (ACCTG),'NIGHTLY BILLING EXPORT',
+//             CLASS=A,MSGCLASS=X,TIME=(00,10)
+//*--------------------------------------------------------------
+//* Nightly export of enabled ACCOUNTS rows to a fixed-width
+//* interface file for billing, built from sql_export.cbl.
+//* ACCTRDY is written only after ACCTBIL is closed, so billing's
+//* pickup job can poll for it instead of racing a partial file.
+//*--------------------------------------------------------------
+//EXPORT   EXEC PGM=SQLEXPRT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCTBIL  DD DSN=PROD.ACCT.BILLING.EXPORT,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=73)
+//ACCTRDY  DD DSN=PROD.ACCT.BILLING.READY,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD SYSOUT=*
