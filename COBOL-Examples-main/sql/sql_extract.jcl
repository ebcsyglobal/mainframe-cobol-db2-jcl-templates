@@ -0,0 +1,19 @@
+//SQLEXTR  JOB (ACCTG),'NIGHTLY ACCT EXTRACT',
+//             CLASS=A,MSGCLASS=X,TIME=(00,10)
+//*--------------------------------------------------------------
+//* Nightly extract of the ACCOUNTS table to a fixed-length
+//* sequential file, built from sql_extract.cbl. Checkpoints to
+//* ACCTCHK every 50 records so a restart resumes instead of
+//* redoing the whole run, and leaves a reconciliation report in
+//* ACCTRCN comparing this run's counts to the previous run's.
+//*--------------------------------------------------------------
+//EXTRACT  EXEC PGM=SQLEXTR
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCTEXT  DD DSN=PROD.ACCT.EXTRACT,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=94)
+//ACCTCHK  DD DSN=PROD.ACCT.EXTRACT.CHKPT,DISP=SHR
+//ACCTCNT  DD DSN=PROD.ACCT.EXTRACT.COUNTS,DISP=SHR
+//ACCTRCN  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
