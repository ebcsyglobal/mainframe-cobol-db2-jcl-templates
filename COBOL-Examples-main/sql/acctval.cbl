@@ -0,0 +1,53 @@
+      *>****************************************************************
+      *> Author: R. Castellano.
+      *> Date: 2026-08-09
+      *> Purpose: Shared validation routine for account phone/address
+      *>          input, called from sql-example before any add/update
+      *>          is allowed to reach ACCOUNTS. Also called from the
+      *>          batch transaction-load job so both the interactive
+      *>          and batch paths reject bad data the same way.
+      *>
+      *> Tectonics: cobc -c -x -std=ibm acctval.cbl
+      *>****************************************************************
+       identification division.
+       program-id. ACCTVAL.
+       data division.
+       working-storage section.
+
+       linkage section.
+       01  av-phone                         pic x(10).
+       01  av-address                       pic x(22).
+       01  av-valid-sw                      pic x.
+           88  av-valid-ok                  value 'Y'.
+           88  av-valid-bad                 value 'N'.
+       01  av-reason                        pic x(40).
+
+       procedure division using av-phone av-address
+                                av-valid-sw av-reason.
+       main-procedure.
+
+           move 'Y' to av-valid-sw
+           move spaces to av-reason
+
+           if av-phone = spaces
+               move 'N' to av-valid-sw
+               move "Phone number is blank" to av-reason
+               exit paragraph
+           end-if
+
+           if av-phone is not numeric
+               move 'N' to av-valid-sw
+               move "Phone number must be 10 numeric digits"
+                   to av-reason
+               exit paragraph
+           end-if
+
+           if av-address = spaces
+               move 'N' to av-valid-sw
+               move "Address is blank" to av-reason
+               exit paragraph
+           end-if
+
+           exit paragraph.
+
+       end program ACCTVAL.
